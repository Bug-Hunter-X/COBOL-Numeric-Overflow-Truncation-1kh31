@@ -0,0 +1,501 @@
+      ******************************************************************
+      *    PROGRAM:  TRNACUM                                          *
+      *    PURPOSE:  ACCUMULATE THE DAILY TRANSACTION FILE INTO A     *
+      *              SINGLE RUNNING TOTAL (WS-SUM).                   *
+      *                                                                *
+      *    CHANGE LOG                                                 *
+      *    ----------                                                 *
+      *    2026-08-08  REPLACED THE TWO HARDCODED TEST AMOUNTS WITH   *
+      *                A FULL READ LOOP OVER THE DAILY TRANSACTION    *
+      *                FILE.                                          *
+      *    2026-08-08  ADDED ON SIZE ERROR TRAPPING ON THE ADDS INTO  *
+      *                WS-SUM, WITH EXCEPTIONS WRITTEN TO EXCPRPT.    *
+      *    2026-08-08  ADDED HEADER/TRAILER HANDLING AND A CONTROL-   *
+      *                TOTAL / RECORD-COUNT RECONCILIATION REPORT     *
+      *                (CTLRPT).                                      *
+      *    2026-08-08  MADE THE AMOUNT FIELDS SIGNED TO SUPPORT       *
+      *                DEBIT/CREDIT REVERSAL TRANSACTIONS.            *
+      *    2026-08-08  CONVERTED THE AMOUNT FIELDS TO COMP-3 PACKED   *
+      *                DECIMAL TO CUT STORAGE/IO COST; TRANFILE IS    *
+      *                NOW PLAIN SEQUENTIAL SINCE IT CARRIES PACKED   *
+      *                (NON-TEXT) DATA.                               *
+      *    2026-08-08  ADDED MID-RUN CHECKPOINT/RESTART.  WS-SUM AND  *
+      *                THE LAST KEY PROCESSED ARE SAVED TO CHKPTFILE  *
+      *                AFTER EVERY DETAIL RECORD SO AN ABENDED RUN    *
+      *                CAN RESTART WITHOUT REREADING THE WHOLE FILE   *
+      *                FROM SCRATCH OR REPLAYING ALREADY-AUDITED      *
+      *                RECORDS INTO AUDITLOG.                         *
+      *    2026-08-08  ADDED AUDITLOG - EVERY RUN NOW APPENDS A       *
+      *                DURABLE TRAIL OF RUN DATE/TIME, JOB ID, THE    *
+      *                AMOUNTS APPLIED, AND THE FINAL WS-SUM.         *
+      *    2026-08-08  ADDED V99 CENTS PRECISION TO THE AMOUNT        *
+      *                FIELDS AND WS-SUM SO FRACTIONAL-CENT AMOUNTS   *
+      *                NO LONGER TRUNCATE TO WHOLE DOLLARS.           *
+      *    2026-08-08  ADDED AN EDIT STEP AHEAD OF THE ADDS THAT      *
+      *                REJECTS NON-NUMERIC OR OUT-OF-RANGE AMOUNTS TO *
+      *                ERRRPT INSTEAD OF LETTING THEM INTO WS-SUM.    *
+      *    2026-08-08  ADDED A GL EXTRACT (GLEXTRACT) SO THE FINAL    *
+      *                WS-SUM FEEDS THE GENERAL LEDGER JOB DIRECTLY   *
+      *                INSTEAD OF BEING RE-KEYED BY HAND.             *
+      *    2026-08-08  FIXED AUDITLOG TO USE A FLAT FD RECORD (LIKE   *
+      *                THE OTHER LINE SEQUENTIAL REPORT FILES) SO     *
+      *                OPEN EXTEND NO LONGER FAILS; BLANK-FILLED THE  *
+      *                REPORT/EXTRACT FILLERS THAT WERE DEFAULTING TO *
+      *                LOW-VALUES; CHECKPOINTED EVERY DETAIL RECORD   *
+      *                SO CHKPTFILE AND AUDITLOG STAY IN LOCKSTEP ON  *
+      *                RESTART; ADDED FILE STATUS CHECKS AROUND THE   *
+      *                CHECKPOINT OPEN/WRITE; AND MADE THE FIRST-EVER *
+      *                RUN FALL BACK TO OPEN OUTPUT WHEN AUDITLOG     *
+      *                DOES NOT YET EXIST FOR OPEN EXTEND TO APPEND   *
+      *                TO. GLEXTRACT HAD THE SAME STRUCTURED-FD-ON-   *
+      *                LINE-SEQUENTIAL PROBLEM AS AUDITLOG AND WAS    *
+      *                FLATTENED THE SAME WAY.                        *
+      *    2026-08-08  MOVED THE CHECKPOINT WRITE AHEAD OF THE AUDIT  *
+      *                DETAIL WRITE FOR EACH RECORD SO A CRASH IN     *
+      *                BETWEEN LEAVES AUDITLOG SHORT A LINE INSTEAD   *
+      *                OF DUPLICATING ONE ON RESTART.  GL EXTRACT IS  *
+      *                NOW SUPPRESSED WHEN WS-SIZE-ERROR IS SET OR    *
+      *                THE RECORD COUNT DOES NOT RECONCILE, SO A BAD  *
+      *                WS-SUM NEVER REACHES THE GENERAL LEDGER FEED.  *
+      *                AUDIT-DETAIL LINES NO LONGER MOVE A REJECTED   *
+      *                (NOT NUMERIC) AMOUNT INTO AN EDITED NUMERIC    *
+      *                FIELD; THE LINE SHOWS "INVALID" INSTEAD.       *
+      *    2026-08-08  GL EXTRACT IS ALSO SUPPRESSED WHEN ANY DETAIL  *
+      *                RECORD HAD AN EDIT-REJECTED AMOUNT (REQ008),   *
+      *                NOT JUST ON OVERFLOW OR A COUNT MISMATCH; THE  *
+      *                NEW WS-EDIT-REJECT-COUNT IS PRINTED ON CTLRPT  *
+      *                SO A RUN WITH SKIPPED AMOUNTS IS VISIBLE EVEN  *
+      *                WHEN THE RECORD COUNT STILL RECONCILES.        *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRNACUM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO TRANFILE
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE ASSIGN TO EXCPRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CONTROL-REPORT-FILE ASSIGN TO CTLRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT ERROR-REPORT-FILE ASSIGN TO ERRRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GL-EXTRACT-FILE ASSIGN TO GLEXTRACT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE
+           RECORDING MODE IS F.
+       COPY TRANREC.
+
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       01  EXCEPTION-RECORD            PIC X(80).
+
+       FD  CONTROL-REPORT-FILE
+           RECORDING MODE IS F.
+       01  CONTROL-REPORT-RECORD       PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CHKPT-STATUS-FLAG       PIC X(01).
+               88  CHKPT-RESTART-POINT         VALUE 'R'.
+               88  CHKPT-RUN-COMPLETE          VALUE 'C'.
+           05  CHKPT-LAST-KEY          PIC X(10).
+           05  CHKPT-RECORD-COUNT      PIC 9(7).
+           05  CHKPT-SUM               PIC S9(7)V99 COMP-3.
+           05  FILLER                  PIC X(19).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD                PIC X(80).
+
+       FD  ERROR-REPORT-FILE
+           RECORDING MODE IS F.
+       01  ERROR-REPORT-RECORD         PIC X(80).
+
+       FD  GL-EXTRACT-FILE
+           RECORDING MODE IS F.
+       01  GL-EXTRACT-RECORD           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG             PIC X(01) VALUE 'N'.
+               88  WS-EOF                      VALUE 'Y'.
+           05  WS-SIZE-ERROR-FLAG      PIC X(01) VALUE 'N'.
+               88  WS-SIZE-ERROR               VALUE 'Y'.
+           05  WS-RESTART-FLAG         PIC X(01) VALUE 'N'.
+               88  WS-RESTART-MODE             VALUE 'Y'.
+           05  WS-EDIT-1-FLAG          PIC X(01) VALUE 'Y'.
+               88  WS-AMOUNT-1-VALID           VALUE 'Y'.
+           05  WS-EDIT-2-FLAG          PIC X(01) VALUE 'Y'.
+               88  WS-AMOUNT-2-VALID           VALUE 'Y'.
+
+       01  WS-EDIT-LIMITS.
+           05  WS-MAX-TRAN-AMOUNT      PIC S9(5)V99 VALUE 50000.00.
+           05  WS-MIN-TRAN-AMOUNT      PIC S9(5)V99 VALUE -50000.00.
+
+       01  WS-CHECKPOINT-FIELDS.
+           05  WS-CHKPT-STATUS         PIC X(02).
+           05  WS-RESTART-KEY          PIC X(10).
+
+       01  WS-AUDIT-STATUS             PIC X(02).
+
+       01  WS-RUN-IDENTIFICATION.
+           05  WS-RUN-DATE             PIC 9(08).
+           05  WS-RUN-TIME             PIC 9(08).
+           05  WS-JOB-ID               PIC X(08) VALUE SPACES.
+           05  WS-SOURCE-SYSTEM-ID     PIC X(10) VALUE "TRNACUM".
+
+       01  WS-AUDIT-WORK-FIELDS.
+           05  WS-AUDIT-AMOUNT-1       PIC -(5)9.99.
+           05  WS-AUDIT-AMOUNT-2       PIC -(5)9.99.
+           05  WS-AUDIT-SUM            PIC -(6)9.99.
+           05  WS-AUDIT-AMOUNT-1-TEXT  PIC X(09).
+           05  WS-AUDIT-AMOUNT-2-TEXT  PIC X(09).
+
+       01  AUDIT-LINE.
+           05  AUD-RUN-DATE            PIC 9(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  AUD-RUN-TIME            PIC 9(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  AUD-JOB-ID              PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  AUD-MESSAGE             PIC X(53).
+
+       01  GL-EXTRACT-LINE.
+           05  GL-RUN-DATE             PIC 9(08).
+           05  GL-SOURCE-SYSTEM        PIC X(10).
+           05  GL-AMOUNT               PIC S9(7)V99.
+           05  FILLER                  PIC X(53) VALUE SPACES.
+
+       01  WS-ACCUMULATORS.
+           05  WS-DATA-1               PIC S9(5)V99 COMP-3 VALUE ZEROES.
+           05  WS-DATA-2               PIC S9(5)V99 COMP-3 VALUE ZEROES.
+           05  WS-SUM                  PIC S9(7)V99 COMP-3 VALUE ZEROES.
+
+       01  WS-CONTROL-COUNTS.
+           05  WS-RECORD-COUNT         PIC 9(7) VALUE ZEROES.
+           05  WS-EXPECTED-COUNT       PIC 9(7) VALUE ZEROES.
+           05  WS-EDIT-REJECT-COUNT    PIC 9(7) VALUE ZEROES.
+
+       01  WS-EXCEPTION-LINE.
+           05  WS-EXCEPTION-KEY        PIC X(10).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WS-EXCEPTION-MSG        PIC X(69).
+
+       01  WS-ERROR-LINE.
+           05  WS-ERROR-KEY            PIC X(10).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WS-ERROR-MSG            PIC X(69).
+
+       01  WS-CONTROL-LINE.
+           05  WS-CTL-LABEL            PIC X(20).
+           05  WS-CTL-VALUE            PIC -(6)9.
+           05  FILLER                  PIC X(53) VALUE SPACES.
+
+       01  WS-CONTROL-AMOUNT-LINE.
+           05  WS-CTL-AMT-LABEL        PIC X(20).
+           05  WS-CTL-AMT-VALUE        PIC -(6)9.99.
+           05  FILLER                  PIC X(50) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS UNTIL WS-EOF
+           PERFORM 9000-FINISH
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           ACCEPT WS-JOB-ID FROM COMMAND-LINE
+           IF WS-JOB-ID = SPACES
+               MOVE "TRNACUM" TO WS-JOB-ID
+           END-IF
+           OPEN INPUT TRAN-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           OPEN OUTPUT CONTROL-REPORT-FILE
+           OPEN OUTPUT ERROR-REPORT-FILE
+           OPEN OUTPUT GL-EXTRACT-FILE
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           PERFORM 1100-LOAD-CHECKPOINT
+           PERFORM 2100-READ-TRAN-FILE.
+
+       1100-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-CHKPT-STATUS = "00" AND CHKPT-RESTART-POINT
+                   MOVE CHKPT-SUM TO WS-SUM
+                   MOVE CHKPT-RECORD-COUNT TO WS-RECORD-COUNT
+                   MOVE CHKPT-LAST-KEY TO WS-RESTART-KEY
+                   SET WS-RESTART-MODE TO TRUE
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       2000-PROCESS-TRANSACTIONS.
+           EVALUATE TRUE
+               WHEN TRAN-TYPE-HEADER
+                   CONTINUE
+               WHEN TRAN-TYPE-DETAIL
+                   PERFORM 2300-APPLY-DETAIL
+               WHEN TRAN-TYPE-TRAILER
+                   MOVE TRAN-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+           END-EVALUATE
+           PERFORM 2100-READ-TRAN-FILE.
+
+       2100-READ-TRAN-FILE.
+           READ TRAN-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2300-APPLY-DETAIL.
+           IF WS-RESTART-MODE
+               IF TRAN-KEY = WS-RESTART-KEY
+                   MOVE 'N' TO WS-RESTART-FLAG
+               END-IF
+           ELSE
+               PERFORM 2200-ACCUMULATE-DETAIL
+               PERFORM 8200-WRITE-CHECKPOINT
+               PERFORM 8300-WRITE-AUDIT-DETAIL
+           END-IF.
+
+       2200-ACCUMULATE-DETAIL.
+           MOVE TRAN-AMOUNT-1 TO WS-DATA-1
+           MOVE TRAN-AMOUNT-2 TO WS-DATA-2
+           PERFORM 2150-EDIT-AMOUNT-1
+           IF WS-AMOUNT-1-VALID
+               ADD WS-DATA-1 TO WS-SUM
+                   ON SIZE ERROR
+                       SET WS-SIZE-ERROR TO TRUE
+                       MOVE "WS-SUM OVERFLOW ON ADD OF WS-DATA-1"
+                           TO WS-EXCEPTION-MSG
+                       PERFORM 8000-WRITE-EXCEPTION
+               END-ADD
+           END-IF
+           PERFORM 2160-EDIT-AMOUNT-2
+           IF WS-AMOUNT-2-VALID
+               ADD WS-DATA-2 TO WS-SUM
+                   ON SIZE ERROR
+                       SET WS-SIZE-ERROR TO TRUE
+                       MOVE "WS-SUM OVERFLOW ON ADD OF WS-DATA-2"
+                           TO WS-EXCEPTION-MSG
+                       PERFORM 8000-WRITE-EXCEPTION
+               END-ADD
+           END-IF
+           ADD 1 TO WS-RECORD-COUNT.
+
+       2150-EDIT-AMOUNT-1.
+           MOVE 'Y' TO WS-EDIT-1-FLAG
+           IF WS-DATA-1 NOT NUMERIC
+               MOVE 'N' TO WS-EDIT-1-FLAG
+               MOVE "WS-DATA-1 NOT NUMERIC - REJECTED"
+                   TO WS-ERROR-MSG
+               ADD 1 TO WS-EDIT-REJECT-COUNT
+               PERFORM 8400-WRITE-EDIT-ERROR
+           ELSE
+               IF WS-DATA-1 > WS-MAX-TRAN-AMOUNT
+                  OR WS-DATA-1 < WS-MIN-TRAN-AMOUNT
+                   MOVE 'N' TO WS-EDIT-1-FLAG
+                   MOVE "WS-DATA-1 OUT OF RANGE - REJECTED"
+                       TO WS-ERROR-MSG
+                   ADD 1 TO WS-EDIT-REJECT-COUNT
+                   PERFORM 8400-WRITE-EDIT-ERROR
+               END-IF
+           END-IF.
+
+       2160-EDIT-AMOUNT-2.
+           MOVE 'Y' TO WS-EDIT-2-FLAG
+           IF WS-DATA-2 NOT NUMERIC
+               MOVE 'N' TO WS-EDIT-2-FLAG
+               MOVE "WS-DATA-2 NOT NUMERIC - REJECTED"
+                   TO WS-ERROR-MSG
+               ADD 1 TO WS-EDIT-REJECT-COUNT
+               PERFORM 8400-WRITE-EDIT-ERROR
+           ELSE
+               IF WS-DATA-2 > WS-MAX-TRAN-AMOUNT
+                  OR WS-DATA-2 < WS-MIN-TRAN-AMOUNT
+                   MOVE 'N' TO WS-EDIT-2-FLAG
+                   MOVE "WS-DATA-2 OUT OF RANGE - REJECTED"
+                       TO WS-ERROR-MSG
+                   ADD 1 TO WS-EDIT-REJECT-COUNT
+                   PERFORM 8400-WRITE-EDIT-ERROR
+               END-IF
+           END-IF.
+
+       3000-CONTROL-REPORT.
+           MOVE "RECORDS PROCESSED:" TO WS-CTL-LABEL
+           MOVE WS-RECORD-COUNT TO WS-CTL-VALUE
+           PERFORM 8100-WRITE-CONTROL-LINE
+
+           MOVE "RECORDS EXPECTED:" TO WS-CTL-LABEL
+           MOVE WS-EXPECTED-COUNT TO WS-CTL-VALUE
+           PERFORM 8100-WRITE-CONTROL-LINE
+
+           MOVE "RECORDS REJECTED:" TO WS-CTL-LABEL
+           MOVE WS-EDIT-REJECT-COUNT TO WS-CTL-VALUE
+           PERFORM 8100-WRITE-CONTROL-LINE
+
+           MOVE "CONTROL TOTAL:" TO WS-CTL-AMT-LABEL
+           MOVE WS-SUM TO WS-CTL-AMT-VALUE
+           MOVE WS-CONTROL-AMOUNT-LINE TO CONTROL-REPORT-RECORD
+           WRITE CONTROL-REPORT-RECORD
+
+           IF WS-RECORD-COUNT NOT = WS-EXPECTED-COUNT
+               MOVE "** RECONCILIATION EXCEPTION - COUNT MISMATCH **"
+                   TO CONTROL-REPORT-RECORD
+               WRITE CONTROL-REPORT-RECORD
+           END-IF
+
+           IF WS-SIZE-ERROR
+               MOVE "** WS-SUM OVERFLOW - SEE EXCPRPT **"
+                   TO CONTROL-REPORT-RECORD
+               WRITE CONTROL-REPORT-RECORD
+           END-IF
+
+           IF WS-RECORD-COUNT NOT = WS-EXPECTED-COUNT OR WS-SIZE-ERROR
+                   OR WS-EDIT-REJECT-COUNT > ZERO
+               MOVE "** GL EXTRACT SUPPRESSED - SEE EXCEPTIONS **"
+                   TO CONTROL-REPORT-RECORD
+               WRITE CONTROL-REPORT-RECORD
+           END-IF.
+
+       8000-WRITE-EXCEPTION.
+           MOVE TRAN-KEY TO WS-EXCEPTION-KEY
+           MOVE WS-EXCEPTION-LINE TO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD.
+
+       8400-WRITE-EDIT-ERROR.
+           MOVE TRAN-KEY TO WS-ERROR-KEY
+           MOVE WS-ERROR-LINE TO ERROR-REPORT-RECORD
+           WRITE ERROR-REPORT-RECORD.
+
+       8500-WRITE-GL-EXTRACT.
+           MOVE WS-RUN-DATE TO GL-RUN-DATE
+           MOVE WS-SOURCE-SYSTEM-ID TO GL-SOURCE-SYSTEM
+           MOVE WS-SUM TO GL-AMOUNT
+           MOVE GL-EXTRACT-LINE TO GL-EXTRACT-RECORD
+           WRITE GL-EXTRACT-RECORD.
+
+       8100-WRITE-CONTROL-LINE.
+           MOVE WS-CONTROL-LINE TO CONTROL-REPORT-RECORD
+           WRITE CONTROL-REPORT-RECORD.
+
+       8200-WRITE-CHECKPOINT.
+           SET CHKPT-RESTART-POINT TO TRUE
+           MOVE TRAN-KEY TO CHKPT-LAST-KEY
+           MOVE WS-RECORD-COUNT TO CHKPT-RECORD-COUNT
+           MOVE WS-SUM TO CHKPT-SUM
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS NOT = "00"
+               STRING "CHECKPOINT FILE OPEN FAILED - STATUS "
+                      WS-CHKPT-STATUS
+                   DELIMITED BY SIZE INTO WS-EXCEPTION-MSG
+               PERFORM 8000-WRITE-EXCEPTION
+           ELSE
+               WRITE CHECKPOINT-RECORD
+               IF WS-CHKPT-STATUS NOT = "00"
+                   STRING "CHECKPOINT FILE WRITE FAILED - STATUS "
+                          WS-CHKPT-STATUS
+                       DELIMITED BY SIZE INTO WS-EXCEPTION-MSG
+                   PERFORM 8000-WRITE-EXCEPTION
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       8210-CLEAR-CHECKPOINT.
+           SET CHKPT-RUN-COMPLETE TO TRUE
+           MOVE SPACES TO CHKPT-LAST-KEY
+           MOVE ZEROES TO CHKPT-RECORD-COUNT
+           MOVE ZEROES TO CHKPT-SUM
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS NOT = "00"
+               STRING "CHECKPOINT FILE OPEN FAILED - STATUS "
+                      WS-CHKPT-STATUS
+                   DELIMITED BY SIZE INTO WS-EXCEPTION-MSG
+               PERFORM 8000-WRITE-EXCEPTION
+           ELSE
+               WRITE CHECKPOINT-RECORD
+               IF WS-CHKPT-STATUS NOT = "00"
+                   STRING "CHECKPOINT FILE WRITE FAILED - STATUS "
+                          WS-CHKPT-STATUS
+                       DELIMITED BY SIZE INTO WS-EXCEPTION-MSG
+                   PERFORM 8000-WRITE-EXCEPTION
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       8300-WRITE-AUDIT-DETAIL.
+           IF WS-AMOUNT-1-VALID
+               MOVE WS-DATA-1 TO WS-AUDIT-AMOUNT-1
+               MOVE WS-AUDIT-AMOUNT-1 TO WS-AUDIT-AMOUNT-1-TEXT
+           ELSE
+               MOVE "INVALID" TO WS-AUDIT-AMOUNT-1-TEXT
+           END-IF
+           IF WS-AMOUNT-2-VALID
+               MOVE WS-DATA-2 TO WS-AUDIT-AMOUNT-2
+               MOVE WS-AUDIT-AMOUNT-2 TO WS-AUDIT-AMOUNT-2-TEXT
+           ELSE
+               MOVE "INVALID" TO WS-AUDIT-AMOUNT-2-TEXT
+           END-IF
+           MOVE WS-RUN-DATE TO AUD-RUN-DATE
+           MOVE WS-RUN-TIME TO AUD-RUN-TIME
+           MOVE WS-JOB-ID TO AUD-JOB-ID
+           MOVE SPACES TO AUD-MESSAGE
+           STRING "KEY=" TRAN-KEY
+                  " AMT1=" WS-AUDIT-AMOUNT-1-TEXT
+                  " AMT2=" WS-AUDIT-AMOUNT-2-TEXT
+               DELIMITED BY SIZE INTO AUD-MESSAGE
+           MOVE AUDIT-LINE TO AUDIT-RECORD
+           WRITE AUDIT-RECORD.
+
+       8310-WRITE-AUDIT-SUMMARY.
+           MOVE WS-SUM TO WS-AUDIT-SUM
+           MOVE WS-RUN-DATE TO AUD-RUN-DATE
+           MOVE WS-RUN-TIME TO AUD-RUN-TIME
+           MOVE WS-JOB-ID TO AUD-JOB-ID
+           MOVE SPACES TO AUD-MESSAGE
+           STRING "FINAL WS-SUM=" WS-AUDIT-SUM
+               DELIMITED BY SIZE INTO AUD-MESSAGE
+           MOVE AUDIT-LINE TO AUDIT-RECORD
+           WRITE AUDIT-RECORD.
+
+       9000-FINISH.
+           PERFORM 3000-CONTROL-REPORT
+           PERFORM 8210-CLEAR-CHECKPOINT
+           PERFORM 8310-WRITE-AUDIT-SUMMARY
+           IF NOT WS-SIZE-ERROR AND WS-RECORD-COUNT = WS-EXPECTED-COUNT
+                   AND WS-EDIT-REJECT-COUNT = ZERO
+               PERFORM 8500-WRITE-GL-EXTRACT
+           END-IF
+           CLOSE TRAN-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE CONTROL-REPORT-FILE
+           CLOSE ERROR-REPORT-FILE
+           CLOSE GL-EXTRACT-FILE
+           CLOSE AUDIT-FILE
+           DISPLAY "Sum: " WS-SUM.
