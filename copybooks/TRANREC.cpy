@@ -0,0 +1,21 @@
+      ******************************************************************
+      *    TRANREC.CPY                                                *
+      *    RECORD LAYOUT FOR THE DAILY TRANSACTION FILE (TRANFILE).   *
+      *    ONE HEADER RECORD, N DETAIL RECORDS, ONE TRAILER RECORD.   *
+      *    THE TRAILER CARRIES THE EXPECTED DETAIL RECORD COUNT FOR   *
+      *    RECONCILIATION AGAINST THE COUNT ACTUALLY PROCESSED.       *
+      *    AMOUNTS ARE SIGNED TO CARRY REVERSAL/CREDIT TRANSACTIONS.  *
+      *    AMOUNTS ARE PACKED DECIMAL (COMP-3) TO KEEP THE DAILY     *
+      *    TRANSACTION FILE SMALL FOR THE HIGH-VOLUME BATCH RUN.     *
+      *    AMOUNTS CARRY TWO DECIMAL PLACES (CENTS).                 *
+      ******************************************************************
+       01  TRAN-RECORD.
+           05  TRAN-TYPE               PIC X(01).
+               88  TRAN-TYPE-HEADER            VALUE 'H'.
+               88  TRAN-TYPE-DETAIL            VALUE 'D'.
+               88  TRAN-TYPE-TRAILER           VALUE 'T'.
+           05  TRAN-KEY                PIC X(10).
+           05  TRAN-AMOUNT-1           PIC S9(5)V99   COMP-3.
+           05  TRAN-AMOUNT-2           PIC S9(5)V99   COMP-3.
+           05  TRAN-EXPECTED-COUNT     PIC 9(7).
+           05  FILLER                  PIC X(54).
